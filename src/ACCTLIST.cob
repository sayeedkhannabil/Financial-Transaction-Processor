@@ -0,0 +1,193 @@
+000100******************************************************************
+000200 IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 PROGRAM-ID.     ACCTLIST.
+000500 AUTHOR.         R. OKONKWO-BATES.
+000600 INSTALLATION.   RETAIL BANKING SYSTEMS.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.
+000900*-----------------------------------------------------------------
+001000* MODIFICATION HISTORY
+001100*-----------------------------------------------------------------
+001200* 2026-08-09  ROB  ORIGINAL - DAILY ACCOUNT LISTING / TRIAL
+001300*                  BALANCE. SORTS ACCOUNT-MASTER BY ACCOUNT-TYPE
+001400*                  AND PRINTS A DETAIL LINE PER ACCOUNT WITH A
+001500*                  SUBTOTAL PER TYPE AND AN OVERALL GRAND TOTAL.
+001600******************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS SEQUENTIAL
+002300         RECORD KEY IS ACCOUNT-ID OF ACCOUNT-RECORD
+002400         FILE STATUS IS ACCT-MASTER-STATUS.
+002500
+002600     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  ACCOUNT-MASTER
+003100     LABEL RECORDS ARE STANDARD.
+003200 COPY AccountRecord.
+003300
+003400 SD  SORT-WORK-FILE.
+003500 01  SORT-RECORD.
+003600     05  SORT-ACCOUNT-TYPE           PIC X(10).
+003700     05  SORT-ACCOUNT-ID             PIC X(10).
+003800     05  SORT-ACCOUNT-NAME           PIC X(30).
+003900     05  SORT-ACCOUNT-STATUS         PIC X(10).
+004000     05  SORT-ACCOUNT-BALANCE        PIC S9(9)V99 COMP-3.
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  ACCT-MASTER-STATUS              PIC X(02) VALUE "00".
+004400     88  ACCT-MASTER-OK              VALUE "00".
+004500
+004600 01  WS-ACCTMSTR-EOF-SWITCH          PIC X(01) VALUE "N".
+004700     88  WS-END-OF-ACCOUNT-MASTER    VALUE "Y".
+004800
+004900 01  WS-SORTFILE-EOF-SWITCH          PIC X(01) VALUE "N".
+005000     88  WS-END-OF-SORT-FILE         VALUE "Y".
+005100
+005200 01  WS-PREVIOUS-TYPE                PIC X(10) VALUE SPACES.
+005300 01  WS-TYPE-SUBTOTAL                PIC S9(9)V99 VALUE 0.
+005400 01  WS-GRAND-TOTAL                  PIC S9(9)V99 VALUE 0.
+005500 01  WS-BALANCE-EDIT                 PIC $,$$$,$$$,$$9.99-.
+005600 01  WS-CURRENT-DATE                 PIC 9(08).
+005700
+005800******************************************************************
+005900 PROCEDURE DIVISION.
+006000******************************************************************
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006300     SORT SORT-WORK-FILE
+006400         ON ASCENDING KEY SORT-ACCOUNT-TYPE SORT-ACCOUNT-ID
+006500         INPUT PROCEDURE 2000-RELEASE-ACCOUNTS
+006600             THRU 2000-RELEASE-ACCOUNTS-EXIT
+006700         OUTPUT PROCEDURE 3000-PRODUCE-REPORT
+006800             THRU 3000-PRODUCE-REPORT-EXIT
+006900     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT
+007000     STOP RUN.
+007100
+007200******************************************************************
+007300*    1000-INITIALIZE - PRINT THE REPORT TITLE AND AS-OF DATE.    *
+007400******************************************************************
+007500 1000-INITIALIZE.
+007600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+007700     DISPLAY "------ DAILY ACCOUNT LISTING / TRIAL BALANCE ------"
+007800     DISPLAY "AS OF DATE: " WS-CURRENT-DATE.
+007900 1000-INITIALIZE-EXIT.
+008000     EXIT.
+008100
+008200******************************************************************
+008300*    2000-RELEASE-ACCOUNTS - SORT INPUT PROCEDURE.  READS EVERY  *
+008400*    ACCOUNT-MASTER RECORD AND RELEASES IT TO THE SORT.          *
+008500******************************************************************
+008600 2000-RELEASE-ACCOUNTS.
+008700     OPEN INPUT ACCOUNT-MASTER
+008750     IF NOT ACCT-MASTER-OK
+008760         DISPLAY "NO ACCOUNTS ON FILE."
+008770         SET WS-END-OF-ACCOUNT-MASTER TO TRUE
+008780         GO TO 2000-RELEASE-ACCOUNTS-EXIT
+008790     END-IF
+008800     PERFORM 2100-READ-ACCOUNT-MASTER
+008900         THRU 2100-READ-ACCOUNT-MASTER-EXIT
+009000     PERFORM 2200-RELEASE-ONE-ACCOUNT
+009100         THRU 2200-RELEASE-ONE-ACCOUNT-EXIT
+009200         UNTIL WS-END-OF-ACCOUNT-MASTER
+009300     CLOSE ACCOUNT-MASTER.
+009400 2000-RELEASE-ACCOUNTS-EXIT.
+009500     EXIT.
+009600
+009700 2100-READ-ACCOUNT-MASTER.
+009800     READ ACCOUNT-MASTER NEXT
+009900         AT END
+010000             SET WS-END-OF-ACCOUNT-MASTER TO TRUE
+010100     END-READ.
+010200 2100-READ-ACCOUNT-MASTER-EXIT.
+010300     EXIT.
+010400
+010500 2200-RELEASE-ONE-ACCOUNT.
+010600     MOVE ACCOUNT-TYPE OF ACCOUNT-RECORD    TO SORT-ACCOUNT-TYPE
+010700     MOVE ACCOUNT-ID OF ACCOUNT-RECORD      TO SORT-ACCOUNT-ID
+010800     MOVE ACCOUNT-NAME OF ACCOUNT-RECORD    TO SORT-ACCOUNT-NAME
+010900     MOVE ACCOUNT-STATUS OF ACCOUNT-RECORD  TO SORT-ACCOUNT-STATUS
+011000     MOVE ACCOUNT-BALANCE OF ACCOUNT-RECORD
+011050         TO SORT-ACCOUNT-BALANCE
+011100     RELEASE SORT-RECORD
+011200     PERFORM 2100-READ-ACCOUNT-MASTER
+011300         THRU 2100-READ-ACCOUNT-MASTER-EXIT.
+011400 2200-RELEASE-ONE-ACCOUNT-EXIT.
+011500     EXIT.
+011600
+011700******************************************************************
+011800*    3000-PRODUCE-REPORT - SORT OUTPUT PROCEDURE.  PRINTS A      *
+011900*    DETAIL LINE PER ACCOUNT WITH A SUBTOTAL PER ACCOUNT-TYPE    *
+012000*    AND AN OVERALL GRAND TOTAL.                                 *
+012100******************************************************************
+012200 3000-PRODUCE-REPORT.
+012300     PERFORM 3200-RETURN-SORTED-RECORD
+012400         THRU 3200-RETURN-SORTED-RECORD-EXIT
+012500     PERFORM 3300-PROCESS-ONE-SORTED-RECORD
+012600         THRU 3300-PROCESS-ONE-SORTED-RECORD-EXIT
+012700         UNTIL WS-END-OF-SORT-FILE
+012800     PERFORM 3400-PRINT-FINAL-TOTALS
+012900         THRU 3400-PRINT-FINAL-TOTALS-EXIT.
+013000 3000-PRODUCE-REPORT-EXIT.
+013100     EXIT.
+013200
+013300 3200-RETURN-SORTED-RECORD.
+013400     RETURN SORT-WORK-FILE
+013500         AT END
+013600             SET WS-END-OF-SORT-FILE TO TRUE
+013700     END-RETURN.
+013800 3200-RETURN-SORTED-RECORD-EXIT.
+013900     EXIT.
+014000
+014100 3300-PROCESS-ONE-SORTED-RECORD.
+014200     IF SORT-ACCOUNT-TYPE NOT = WS-PREVIOUS-TYPE
+014300         IF WS-PREVIOUS-TYPE NOT = SPACES
+014400             PERFORM 3500-PRINT-TYPE-SUBTOTAL
+014500                 THRU 3500-PRINT-TYPE-SUBTOTAL-EXIT
+014600         END-IF
+014700         MOVE SORT-ACCOUNT-TYPE TO WS-PREVIOUS-TYPE
+014800         MOVE 0 TO WS-TYPE-SUBTOTAL
+014900         DISPLAY " "
+015000         DISPLAY "ACCOUNT TYPE: " SORT-ACCOUNT-TYPE
+015100     END-IF
+015200     DISPLAY "  " SORT-ACCOUNT-ID " " SORT-ACCOUNT-NAME
+015300         " " SORT-ACCOUNT-STATUS
+015400     MOVE SORT-ACCOUNT-BALANCE TO WS-BALANCE-EDIT
+015500     DISPLAY "      BALANCE: " WS-BALANCE-EDIT
+015600     ADD SORT-ACCOUNT-BALANCE TO WS-TYPE-SUBTOTAL
+015700     ADD SORT-ACCOUNT-BALANCE TO WS-GRAND-TOTAL
+015800     PERFORM 3200-RETURN-SORTED-RECORD
+015900         THRU 3200-RETURN-SORTED-RECORD-EXIT.
+016000 3300-PROCESS-ONE-SORTED-RECORD-EXIT.
+016100     EXIT.
+016200
+016300 3400-PRINT-FINAL-TOTALS.
+016400     IF WS-PREVIOUS-TYPE NOT = SPACES
+016500         PERFORM 3500-PRINT-TYPE-SUBTOTAL
+016600             THRU 3500-PRINT-TYPE-SUBTOTAL-EXIT
+016700     END-IF
+016800     MOVE WS-GRAND-TOTAL TO WS-BALANCE-EDIT
+016900     DISPLAY " "
+017000     DISPLAY "GRAND TOTAL ALL ACCOUNTS: " WS-BALANCE-EDIT.
+017100 3400-PRINT-FINAL-TOTALS-EXIT.
+017200     EXIT.
+017300
+017400 3500-PRINT-TYPE-SUBTOTAL.
+017500     MOVE WS-TYPE-SUBTOTAL TO WS-BALANCE-EDIT
+017600     DISPLAY "   SUBTOTAL FOR " WS-PREVIOUS-TYPE ": "
+017700         WS-BALANCE-EDIT.
+017800 3500-PRINT-TYPE-SUBTOTAL-EXIT.
+017900     EXIT.
+018000
+018100******************************************************************
+018200*    9999-TERMINATE                                              *
+018300******************************************************************
+018400 9999-TERMINATE.
+018500     CONTINUE.
+018600 9999-TERMINATE-EXIT.
+018700     EXIT.
