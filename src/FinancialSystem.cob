@@ -1,40 +1,630 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FinancialSystem.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY AccountRecord.
-       COPY TransactionRecord.
-       
-       01 NUM-OF-ACCOUNTS            PIC 9(4) VALUE 0.
-       01 NUM-OF-TRANSACTIONS        PIC 9(4) VALUE 0.
-       
-       PROCEDURE DIVISION.
-       CREATE-ACCOUNT.
-           DISPLAY "------ Create New Account ------"
-           
-           DISPLAY "Enter Account ID: "
-           ACCEPT ACCOUNT-ID OF ACCOUNT-RECORD
-           
-           DISPLAY "Enter Account Name: "
-           ACCEPT ACCOUNT-NAME
-           
-           DISPLAY "Enter Account Type: "
-           ACCEPT ACCOUNT-TYPE
-           
-           DISPLAY "Enter Initial Balance: "
-           ACCEPT ACCOUNT-BALANCE
-           
-           DISPLAY "Enter Account Status (Active/Inactive): "
-           ACCEPT ACCOUNT-STATUS
-           
-           DISPLAY "Enter Account Creation Date (YYYYMMDD): "
-           ACCEPT ACCOUNT-CREATION-DATE
-       
-           DISPLAY "Account successfully created."
-           
-           ADD 1 TO NUM-OF-ACCOUNTS
-           DISPLAY "Total number of accounts: " NUM-OF-ACCOUNTS
-
-       
-           STOP RUN.
+000100******************************************************************
+000200 IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 PROGRAM-ID.     FinancialSystem.
+000500 AUTHOR.         R. OKONKWO-BATES.
+000600 INSTALLATION.   RETAIL BANKING SYSTEMS.
+000700 DATE-WRITTEN.   2023-11-02.
+000800 DATE-COMPILED.
+000900*-----------------------------------------------------------------
+001000* MODIFICATION HISTORY
+001100*-----------------------------------------------------------------
+001200* 2023-11-02  ROB  ORIGINAL CREATE-ACCOUNT SCREEN ONLY, NO FILES.
+001300* 2026-08-09  ROB  ADDED ACCOUNT-MASTER (INDEXED, KEYED ON
+001400*                  ACCOUNT-ID) SO NEW ACCOUNTS SURVIVE BETWEEN
+001500*                  RUNS INSTEAD OF BEING LOST AT STOP RUN.
+001600* 2026-08-09  ROB  ADDED 5000-POST-TRANSACTION (SHARED COPYBOOK
+001700*                  POSTLOGIC) TO ACTUALLY APPLY A TRANSACTION
+001800*                  AGAINST ACCOUNT-BALANCE AND ROLL NUM-OF-
+001900*                  TRANSACTIONS AS A CONTROL TOTAL.
+002000* 2026-08-09  ROB  ADDED EDITS ON ACCOUNT-TYPE/ACCOUNT-STATUS
+002100*                  AGAINST THE APPROVED CODE LISTS, WITH
+002200*                  RE-PROMPT ON BAD INPUT.
+002300* 2026-08-09  ROB  ADDED EDITS REJECTING A NEGATIVE OPENING
+002400*                  BALANCE UNLESS OVERDRAFT IS EXPLICITLY
+002500*                  ALLOWED, AND FULL CALENDAR VALIDATION OF
+002600*                  ACCOUNT-CREATION-DATE (INCLUDING LEAP YEARS).
+002700* 2026-08-09  ROB  REPLACED THE SINGLE CREATE-AND-STOP FLOW WITH
+002800*                  A DRIVING MENU (CREATE/INQUIRE/UPDATE/POST/
+002900*                  EXIT) THAT LOOPS UNTIL THE OPERATOR QUITS, AND
+003000*                  ADDED A DUPLICATE-ACCOUNT-ID CHECK ON CREATE.
+003100* 2026-08-09  ROB  ADDED AUDIT-LOG TRAIL OF BEFORE/AFTER IMAGES
+003200*                  FOR EVERY ACCOUNT CREATE AND UPDATE.
+003300******************************************************************
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS ACCOUNT-ID OF ACCOUNT-RECORD
+004100         FILE STATUS IS ACCT-MASTER-STATUS.
+004200
+004300     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS AUDIT-LOG-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  ACCOUNT-MASTER
+005000     LABEL RECORDS ARE STANDARD.
+005100 COPY AccountRecord.
+005200
+005300 FD  AUDIT-LOG
+005400     LABEL RECORDS ARE STANDARD.
+005500 COPY AuditRecord.
+005600
+005700 WORKING-STORAGE SECTION.
+005800 COPY TransactionRecord.
+005900 COPY PostFlags.
+006000
+006100******************************************************************
+006200*    CONTROL TOTALS                                              *
+006300******************************************************************
+006400 01  NUM-OF-ACCOUNTS                 PIC 9(4) VALUE 0.
+006500 01  NUM-OF-TRANSACTIONS             PIC 9(4) VALUE 0.
+006600
+006700******************************************************************
+006800*    FILE STATUS AND SWITCHES                                    *
+006900******************************************************************
+007000 01  ACCT-MASTER-STATUS              PIC X(02) VALUE "00".
+007100     88  ACCT-MASTER-OK              VALUE "00".
+007200     88  ACCT-MASTER-NOT-OPEN        VALUE "35".
+007300
+007400 01  AUDIT-LOG-STATUS                PIC X(02) VALUE "00".
+007500     88  AUDIT-LOG-OK                VALUE "00".
+007600
+007700 01  WS-MENU-CHOICE                  PIC 9(01) VALUE 0.
+007800
+007900 01  WS-CONTINUE-SWITCH              PIC X(01) VALUE "Y".
+008000     88  WS-CONTINUE-PROCESSING      VALUE "Y".
+008100     88  WS-STOP-PROCESSING          VALUE "N".
+008200
+008300 01  WS-VALID-SWITCH                 PIC X(01).
+008400     88  WS-VALID-ENTRY              VALUE "Y".
+008500     88  WS-INVALID-ENTRY            VALUE "N".
+008600
+008700 01  WS-DUPLICATE-SWITCH             PIC X(01).
+008800     88  WS-ACCOUNT-ID-FOUND         VALUE "Y".
+008900     88  WS-ACCOUNT-ID-NOT-FOUND     VALUE "N".
+009000
+009100 01  WS-DATE-SWITCH                  PIC X(01).
+009200     88  WS-DATE-IS-VALID            VALUE "Y".
+009300     88  WS-DATE-IS-INVALID          VALUE "N".
+009400
+009500 01  WS-LEAP-YEAR-SWITCH             PIC X(01).
+009600     88  WS-YEAR-IS-LEAP             VALUE "Y".
+009700     88  WS-YEAR-IS-NOT-LEAP         VALUE "N".
+009800
+009900******************************************************************
+010000*    AUDIT TRAIL WORKING STORAGE                                 *
+010100******************************************************************
+010200 01  WS-BEFORE-IMAGE                 PIC X(95).
+010300 01  WS-AFTER-IMAGE                  PIC X(95).
+010400 01  WS-AUDIT-ACTION                 PIC X(10).
+010500
+010600******************************************************************
+010700*    CALENDAR DATE VALIDATION WORKING STORAGE                    *
+010800******************************************************************
+010900 01  WS-DATE-TO-VALIDATE             PIC 9(08).
+011000 01  WS-DATE-EDIT REDEFINES WS-DATE-TO-VALIDATE.
+011100     05  WS-DE-YYYY                  PIC 9(04).
+011200     05  WS-DE-MM                    PIC 9(02).
+011300     05  WS-DE-DD                    PIC 9(02).
+011400 01  WS-DAYS-IN-MONTH                PIC 9(02) VALUE 0.
+011500 01  WS-LY-QUOTIENT                  PIC 9(04) COMP.
+011600 01  WS-LY-REMAINDER                 PIC 9(04) COMP.
+011700
+011800******************************************************************
+011900*    MISCELLANEOUS WORKING FIELDS                                *
+012000******************************************************************
+012100 01  WS-CURRENT-DATE                 PIC 9(08).
+012200 01  WS-UPDATE-FIELD-CHOICE          PIC 9(01).
+012300
+012400******************************************************************
+012500 PROCEDURE DIVISION.
+012600******************************************************************
+012700 0000-MAINLINE.
+012800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+012900     PERFORM 2000-MENU-LOOP THRU 2000-MENU-LOOP-EXIT
+013000         UNTIL WS-STOP-PROCESSING
+013100     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT
+013200     STOP RUN.
+013300
+013400******************************************************************
+013500*    1000-INITIALIZE - OPEN THE ACCOUNT MASTER AND AUDIT LOG,    *
+013600*    CREATING ACCOUNT-MASTER THE FIRST TIME IT IS USED.          *
+013700******************************************************************
+013800 1000-INITIALIZE.
+013900     OPEN I-O ACCOUNT-MASTER
+014000     IF ACCT-MASTER-NOT-OPEN
+014100         OPEN OUTPUT ACCOUNT-MASTER
+014200         CLOSE ACCOUNT-MASTER
+014300         OPEN I-O ACCOUNT-MASTER
+014400     END-IF
+014500     IF NOT ACCT-MASTER-OK
+014600         DISPLAY "UNABLE TO OPEN ACCOUNT-MASTER, STATUS="
+014700             ACCT-MASTER-STATUS
+014800         SET WS-STOP-PROCESSING TO TRUE
+014900     END-IF
+015000     OPEN EXTEND AUDIT-LOG
+015100     IF NOT AUDIT-LOG-OK
+015200         OPEN OUTPUT AUDIT-LOG
+015300         CLOSE AUDIT-LOG
+015400         OPEN EXTEND AUDIT-LOG
+015500     END-IF.
+015600 1000-INITIALIZE-EXIT.
+015700     EXIT.
+015800
+015900******************************************************************
+016000*    2000-MENU-LOOP - ONE PASS THROUGH THE DRIVING MENU.         *
+016100******************************************************************
+016200 2000-MENU-LOOP.
+016300     PERFORM 2100-DISPLAY-MENU THRU 2100-DISPLAY-MENU-EXIT
+016400     EVALUATE WS-MENU-CHOICE
+016500         WHEN 1
+016550             PERFORM 3000-CREATE-ACCOUNT
+016560                 THRU 3000-CREATE-ACCOUNT-EXIT
+016700         WHEN 2
+016750             PERFORM 4000-INQUIRE-ACCOUNT
+016760                 THRU 4000-INQUIRE-ACCOUNT-EXIT
+016900         WHEN 3
+016950             PERFORM 4500-UPDATE-ACCOUNT
+016960                 THRU 4500-UPDATE-ACCOUNT-EXIT
+017100         WHEN 4
+017200             PERFORM 4800-POST-TRANSACTION-ITEM
+017300                 THRU 4800-POST-TRANSACTION-ITEM-EXIT
+017400         WHEN 5
+017500             SET WS-STOP-PROCESSING TO TRUE
+017600         WHEN OTHER
+017700             DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN."
+017800     END-EVALUATE.
+017900 2000-MENU-LOOP-EXIT.
+018000     EXIT.
+018100
+018200******************************************************************
+018300*    2100-DISPLAY-MENU - SHOW THE MENU AND ACCEPT A CHOICE.      *
+018400******************************************************************
+018500 2100-DISPLAY-MENU.
+018600     DISPLAY " "
+018700     DISPLAY "------ FINANCIAL SYSTEM MAIN MENU ------"
+018800     DISPLAY "1. CREATE NEW ACCOUNT"
+018900     DISPLAY "2. INQUIRE ON AN ACCOUNT"
+019000     DISPLAY "3. UPDATE AN ACCOUNT"
+019100     DISPLAY "4. POST A TRANSACTION"
+019200     DISPLAY "5. EXIT"
+019300     DISPLAY "ENTER YOUR CHOICE: "
+019400     ACCEPT WS-MENU-CHOICE.
+019500 2100-DISPLAY-MENU-EXIT.
+019600     EXIT.
+019700
+019800******************************************************************
+019900*    3000-CREATE-ACCOUNT - BUILD AND WRITE A NEW ACCOUNT-MASTER  *
+020000*    RECORD, REJECTING A DUPLICATE ACCOUNT-ID.                   *
+020100******************************************************************
+020200 3000-CREATE-ACCOUNT.
+020300     DISPLAY " "
+020400     DISPLAY "------ CREATE NEW ACCOUNT ------"
+020500     MOVE SPACES TO ACCOUNT-RECORD
+020600     MOVE "N" TO ACCOUNT-OVERDRAFT-SW
+020700
+020800     DISPLAY "ENTER ACCOUNT ID: "
+020900     ACCEPT ACCOUNT-ID OF ACCOUNT-RECORD
+021000
+021100     PERFORM 3600-CHECK-DUPLICATE-ACCOUNT-ID
+021200         THRU 3600-CHECK-DUPLICATE-ACCOUNT-ID-EXIT
+021300     IF WS-ACCOUNT-ID-FOUND
+021400         DISPLAY "ACCOUNT ID ALREADY EXISTS ON ACCOUNT-MASTER - "
+021500             "ACCOUNT NOT CREATED."
+021600         GO TO 3000-CREATE-ACCOUNT-EXIT
+021700     END-IF
+021800
+021900     DISPLAY "ENTER ACCOUNT NAME: "
+022000     ACCEPT ACCOUNT-NAME OF ACCOUNT-RECORD
+022100
+022200     PERFORM 3100-GET-ACCOUNT-TYPE
+022210         THRU 3100-GET-ACCOUNT-TYPE-EXIT
+022300     PERFORM 3300-GET-ACCOUNT-BALANCE
+022310         THRU 3300-GET-ACCOUNT-BALANCE-EXIT
+022400     PERFORM 3200-GET-ACCOUNT-STATUS
+022410         THRU 3200-GET-ACCOUNT-STATUS-EXIT
+022500     PERFORM 3400-GET-ACCOUNT-CREATION-DATE
+022600         THRU 3400-GET-ACCOUNT-CREATION-DATE-EXIT
+022700
+022800     WRITE ACCOUNT-RECORD
+022900         INVALID KEY
+023000             DISPLAY "ACCOUNT COULD NOT BE WRITTEN, STATUS="
+023100                 ACCT-MASTER-STATUS
+023200         NOT INVALID KEY
+023300             ADD 1 TO NUM-OF-ACCOUNTS
+023400             DISPLAY "ACCOUNT SUCCESSFULLY CREATED."
+023500             DISPLAY "TOTAL NUMBER OF ACCOUNTS: " NUM-OF-ACCOUNTS
+023600             MOVE SPACES         TO WS-BEFORE-IMAGE
+023700             MOVE ACCOUNT-RECORD TO WS-AFTER-IMAGE
+023800             MOVE "CREATE"       TO WS-AUDIT-ACTION
+023900             PERFORM 6000-WRITE-AUDIT-RECORD
+024000                 THRU 6000-WRITE-AUDIT-RECORD-EXIT
+024100     END-WRITE.
+024200 3000-CREATE-ACCOUNT-EXIT.
+024300     EXIT.
+024400
+024500******************************************************************
+024600*    3100-GET-ACCOUNT-TYPE - ACCEPT AND EDIT ACCOUNT-TYPE        *
+024700*    AGAINST THE APPROVED CODE LIST, RE-PROMPTING ON ERROR.      *
+024800******************************************************************
+024900 3100-GET-ACCOUNT-TYPE.
+025000     SET WS-INVALID-ENTRY TO TRUE
+025100     PERFORM 3110-PROMPT-ACCOUNT-TYPE
+025150         THRU 3110-PROMPT-ACCOUNT-TYPE-EXIT
+025200         UNTIL WS-VALID-ENTRY.
+025300 3100-GET-ACCOUNT-TYPE-EXIT.
+025400     EXIT.
+025500
+025600 3110-PROMPT-ACCOUNT-TYPE.
+025700     DISPLAY "ENTER ACCOUNT TYPE (CHECKING/SAVINGS/LOAN): "
+025800     ACCEPT ACCOUNT-TYPE OF ACCOUNT-RECORD
+025900     INSPECT ACCOUNT-TYPE OF ACCOUNT-RECORD CONVERTING
+026000         "abcdefghijklmnopqrstuvwxyz" TO
+026100         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+026200     EVALUATE ACCOUNT-TYPE OF ACCOUNT-RECORD
+026300         WHEN "CHECKING"
+026400             SET WS-VALID-ENTRY TO TRUE
+026500         WHEN "SAVINGS"
+026600             SET WS-VALID-ENTRY TO TRUE
+026700         WHEN "LOAN"
+026800             SET WS-VALID-ENTRY TO TRUE
+026900         WHEN OTHER
+027000             DISPLAY "INVALID ACCOUNT TYPE - MUST BE CHECKING, "
+027100                 "SAVINGS OR LOAN."
+027200             SET WS-INVALID-ENTRY TO TRUE
+027300     END-EVALUATE.
+027400 3110-PROMPT-ACCOUNT-TYPE-EXIT.
+027500     EXIT.
+027600
+027700******************************************************************
+027800*    3200-GET-ACCOUNT-STATUS - ACCEPT AND EDIT ACCOUNT-STATUS    *
+027900*    AGAINST THE APPROVED CODE LIST, RE-PROMPTING ON ERROR.      *
+028000******************************************************************
+028100 3200-GET-ACCOUNT-STATUS.
+028200     SET WS-INVALID-ENTRY TO TRUE
+028300     PERFORM 3210-PROMPT-ACCOUNT-STATUS
+028400         THRU 3210-PROMPT-ACCOUNT-STATUS-EXIT
+028500         UNTIL WS-VALID-ENTRY.
+028600 3200-GET-ACCOUNT-STATUS-EXIT.
+028700     EXIT.
+028800
+028900 3210-PROMPT-ACCOUNT-STATUS.
+029000     DISPLAY "ENTER ACCOUNT STATUS (ACTIVE/INACTIVE): "
+029100     ACCEPT ACCOUNT-STATUS OF ACCOUNT-RECORD
+029200     INSPECT ACCOUNT-STATUS OF ACCOUNT-RECORD CONVERTING
+029300         "abcdefghijklmnopqrstuvwxyz" TO
+029400         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+029500     EVALUATE ACCOUNT-STATUS OF ACCOUNT-RECORD
+029600         WHEN "ACTIVE"
+029700             SET WS-VALID-ENTRY TO TRUE
+029800         WHEN "INACTIVE"
+029900             SET WS-VALID-ENTRY TO TRUE
+030000         WHEN OTHER
+030100             DISPLAY "INVALID ACCOUNT STATUS - MUST BE ACTIVE OR "
+030200                 "INACTIVE."
+030300             SET WS-INVALID-ENTRY TO TRUE
+030400     END-EVALUATE.
+030500 3210-PROMPT-ACCOUNT-STATUS-EXIT.
+030600     EXIT.
+030700
+030800******************************************************************
+030900*    3300-GET-ACCOUNT-BALANCE - ACCEPT THE OPENING BALANCE AND   *
+031000*    REJECT A NEGATIVE AMOUNT UNLESS OVERDRAFT IS ALLOWED.       *
+031100******************************************************************
+031200 3300-GET-ACCOUNT-BALANCE.
+031300     SET WS-INVALID-ENTRY TO TRUE
+031400     PERFORM 3310-PROMPT-ACCOUNT-BALANCE
+031500         THRU 3310-PROMPT-ACCOUNT-BALANCE-EXIT
+031600         UNTIL WS-VALID-ENTRY.
+031700 3300-GET-ACCOUNT-BALANCE-EXIT.
+031800     EXIT.
+031900
+032000 3310-PROMPT-ACCOUNT-BALANCE.
+032100     DISPLAY "ENTER INITIAL BALANCE: "
+032200     ACCEPT ACCOUNT-BALANCE OF ACCOUNT-RECORD
+032300     IF ACCOUNT-BALANCE OF ACCOUNT-RECORD < 0
+032400         PERFORM 3320-PROMPT-OVERDRAFT-FLAG
+032500             THRU 3320-PROMPT-OVERDRAFT-FLAG-EXIT
+032600         IF ACCOUNT-OVERDRAFT-ALLOWED
+032700             SET WS-VALID-ENTRY TO TRUE
+032800         ELSE
+032900             DISPLAY "A NEGATIVE OPENING BALANCE REQUIRES "
+033000                 "OVERDRAFT TO BE ALLOWED - PLEASE RE-ENTER."
+033100             SET WS-INVALID-ENTRY TO TRUE
+033200         END-IF
+033300     ELSE
+033400         SET WS-VALID-ENTRY TO TRUE
+033500     END-IF.
+033600 3310-PROMPT-ACCOUNT-BALANCE-EXIT.
+033700     EXIT.
+033800
+033900 3320-PROMPT-OVERDRAFT-FLAG.
+033905     SET WS-INVALID-ENTRY TO TRUE
+033910     PERFORM 3330-PROMPT-OVERDRAFT-FLAG
+033915         THRU 3330-PROMPT-OVERDRAFT-FLAG-EXIT
+033920         UNTIL WS-VALID-ENTRY.
+033930 3320-PROMPT-OVERDRAFT-FLAG-EXIT.
+033940     EXIT.
+033950
+033960 3330-PROMPT-OVERDRAFT-FLAG.
+033970     DISPLAY "THIS ACCOUNT WILL OPEN WITH A NEGATIVE BALANCE."
+033980     DISPLAY "IS OVERDRAFT ALLOWED FOR THIS ACCOUNT (Y/N)? "
+033990     ACCEPT ACCOUNT-OVERDRAFT-SW OF ACCOUNT-RECORD
+034010     INSPECT ACCOUNT-OVERDRAFT-SW OF ACCOUNT-RECORD CONVERTING
+034020         "abcdefghijklmnopqrstuvwxyz" TO
+034030         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+034040     EVALUATE ACCOUNT-OVERDRAFT-SW OF ACCOUNT-RECORD
+034050         WHEN "Y"
+034060             SET WS-VALID-ENTRY TO TRUE
+034070         WHEN "N"
+034080             SET WS-VALID-ENTRY TO TRUE
+034090         WHEN OTHER
+034100             DISPLAY "INVALID ENTRY - MUST BE Y OR N."
+034200             SET WS-INVALID-ENTRY TO TRUE
+034300     END-EVALUATE.
+034400 3330-PROMPT-OVERDRAFT-FLAG-EXIT.
+034500     EXIT.
+034600
+035000******************************************************************
+035100*    3400-GET-ACCOUNT-CREATION-DATE - ACCEPT AND VALIDATE A      *
+035200*    REAL YYYYMMDD CALENDAR DATE, RE-PROMPTING ON ERROR.         *
+035300******************************************************************
+035400 3400-GET-ACCOUNT-CREATION-DATE.
+035500     SET WS-INVALID-ENTRY TO TRUE
+035600     PERFORM 3410-PROMPT-CREATION-DATE
+035700         THRU 3410-PROMPT-CREATION-DATE-EXIT
+035800         UNTIL WS-VALID-ENTRY.
+035900 3400-GET-ACCOUNT-CREATION-DATE-EXIT.
+036000     EXIT.
+036100
+036200 3410-PROMPT-CREATION-DATE.
+036300     DISPLAY "ENTER ACCOUNT CREATION DATE (YYYYMMDD): "
+036400     ACCEPT ACCOUNT-CREATION-DATE OF ACCOUNT-RECORD
+036450     MOVE ACCOUNT-CREATION-DATE OF ACCOUNT-RECORD
+036470         TO WS-DATE-TO-VALIDATE
+036600     PERFORM 3500-VALIDATE-CALENDAR-DATE
+036700         THRU 3500-VALIDATE-CALENDAR-DATE-EXIT
+036800     IF WS-DATE-IS-VALID
+036900         SET WS-VALID-ENTRY TO TRUE
+037000     ELSE
+037100         DISPLAY "INVALID CALENDAR DATE - PLEASE RE-ENTER."
+037200         SET WS-INVALID-ENTRY TO TRUE
+037300     END-IF.
+037400 3410-PROMPT-CREATION-DATE-EXIT.
+037500     EXIT.
+037600
+037700******************************************************************
+037800*    3500-VALIDATE-CALENDAR-DATE - CHECK WS-DATE-TO-VALIDATE     *
+037900*    (YYYYMMDD) FOR A REAL CALENDAR DATE, LEAP YEARS INCLUDED.   *
+038000******************************************************************
+038100 3500-VALIDATE-CALENDAR-DATE.
+038200     SET WS-DATE-IS-VALID TO TRUE
+038300     IF WS-DE-YYYY < 1900 OR WS-DE-YYYY > 2099
+038400         SET WS-DATE-IS-INVALID TO TRUE
+038500     END-IF
+038600     IF WS-DE-MM < 1 OR WS-DE-MM > 12
+038700         SET WS-DATE-IS-INVALID TO TRUE
+038800     END-IF
+038900     IF WS-DATE-IS-VALID
+039000         PERFORM 3510-DETERMINE-DAYS-IN-MONTH
+039100             THRU 3510-DETERMINE-DAYS-IN-MONTH-EXIT
+039200         IF WS-DE-DD < 1 OR WS-DE-DD > WS-DAYS-IN-MONTH
+039300             SET WS-DATE-IS-INVALID TO TRUE
+039400         END-IF
+039500     END-IF.
+039600 3500-VALIDATE-CALENDAR-DATE-EXIT.
+039700     EXIT.
+039800
+039900 3510-DETERMINE-DAYS-IN-MONTH.
+040000     EVALUATE WS-DE-MM
+040100         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+040200             MOVE 31 TO WS-DAYS-IN-MONTH
+040300         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+040400             MOVE 30 TO WS-DAYS-IN-MONTH
+040500         WHEN 2
+040600             PERFORM 3520-DETERMINE-LEAP-YEAR
+040700                 THRU 3520-DETERMINE-LEAP-YEAR-EXIT
+040800             IF WS-YEAR-IS-LEAP
+040900                 MOVE 29 TO WS-DAYS-IN-MONTH
+041000             ELSE
+041100                 MOVE 28 TO WS-DAYS-IN-MONTH
+041200             END-IF
+041300         WHEN OTHER
+041400             MOVE 0 TO WS-DAYS-IN-MONTH
+041500     END-EVALUATE.
+041600 3510-DETERMINE-DAYS-IN-MONTH-EXIT.
+041700     EXIT.
+041800
+041900 3520-DETERMINE-LEAP-YEAR.
+042000     SET WS-YEAR-IS-NOT-LEAP TO TRUE
+042100     DIVIDE WS-DE-YYYY BY 4 GIVING WS-LY-QUOTIENT
+042200         REMAINDER WS-LY-REMAINDER
+042300     IF WS-LY-REMAINDER = 0
+042400         SET WS-YEAR-IS-LEAP TO TRUE
+042500         DIVIDE WS-DE-YYYY BY 100 GIVING WS-LY-QUOTIENT
+042600             REMAINDER WS-LY-REMAINDER
+042700         IF WS-LY-REMAINDER = 0
+042800             SET WS-YEAR-IS-NOT-LEAP TO TRUE
+042900             DIVIDE WS-DE-YYYY BY 400 GIVING WS-LY-QUOTIENT
+043000                 REMAINDER WS-LY-REMAINDER
+043100             IF WS-LY-REMAINDER = 0
+043200                 SET WS-YEAR-IS-LEAP TO TRUE
+043300             END-IF
+043400         END-IF
+043500     END-IF.
+043600 3520-DETERMINE-LEAP-YEAR-EXIT.
+043700     EXIT.
+043800
+043900******************************************************************
+044000*    3600-CHECK-DUPLICATE-ACCOUNT-ID - READ ACCOUNT-MASTER FOR   *
+044100*    THE KEY ALREADY PLACED IN ACCOUNT-ID OF ACCOUNT-RECORD.     *
+044200******************************************************************
+044300 3600-CHECK-DUPLICATE-ACCOUNT-ID.
+044400     SET WS-ACCOUNT-ID-NOT-FOUND TO TRUE
+044500     READ ACCOUNT-MASTER
+044600         INVALID KEY
+044700             SET WS-ACCOUNT-ID-NOT-FOUND TO TRUE
+044800         NOT INVALID KEY
+044900             SET WS-ACCOUNT-ID-FOUND TO TRUE
+045000     END-READ.
+045100 3600-CHECK-DUPLICATE-ACCOUNT-ID-EXIT.
+045200     EXIT.
+045300
+045400******************************************************************
+045500*    4000-INQUIRE-ACCOUNT - DISPLAY ONE ACCOUNT-MASTER RECORD.   *
+045600******************************************************************
+045700 4000-INQUIRE-ACCOUNT.
+045800     DISPLAY " "
+045900     DISPLAY "------ ACCOUNT INQUIRY ------"
+046000     DISPLAY "ENTER ACCOUNT ID: "
+046100     ACCEPT ACCOUNT-ID OF ACCOUNT-RECORD
+046200     READ ACCOUNT-MASTER
+046300         INVALID KEY
+046400             DISPLAY "ACCOUNT ID NOT FOUND ON ACCOUNT-MASTER."
+046500         NOT INVALID KEY
+046600             DISPLAY "ACCOUNT ID ......: "
+046650                 ACCOUNT-ID OF ACCOUNT-RECORD
+046700             DISPLAY "ACCOUNT NAME ....: "
+046800                 ACCOUNT-NAME OF ACCOUNT-RECORD
+046900             DISPLAY "ACCOUNT TYPE ....: "
+047000                 ACCOUNT-TYPE OF ACCOUNT-RECORD
+047100             DISPLAY "ACCOUNT STATUS ..: "
+047200                 ACCOUNT-STATUS OF ACCOUNT-RECORD
+047300             DISPLAY "ACCOUNT BALANCE .: "
+047400                 ACCOUNT-BALANCE OF ACCOUNT-RECORD
+047500             DISPLAY "OVERDRAFT ALLOWED: "
+047600                 ACCOUNT-OVERDRAFT-SW OF ACCOUNT-RECORD
+047700             DISPLAY "CREATION DATE ...: "
+047800                 ACCOUNT-CREATION-DATE OF ACCOUNT-RECORD
+047900     END-READ.
+048000 4000-INQUIRE-ACCOUNT-EXIT.
+048100     EXIT.
+048200
+048300******************************************************************
+048400*    4500-UPDATE-ACCOUNT - CHANGE ONE FIELD ON AN EXISTING       *
+048500*    ACCOUNT-MASTER RECORD AND AUDIT THE BEFORE/AFTER IMAGE.     *
+048600******************************************************************
+048700 4500-UPDATE-ACCOUNT.
+048800     DISPLAY " "
+048900     DISPLAY "------ UPDATE ACCOUNT ------"
+049000     DISPLAY "ENTER ACCOUNT ID: "
+049100     ACCEPT ACCOUNT-ID OF ACCOUNT-RECORD
+049200     READ ACCOUNT-MASTER
+049300         INVALID KEY
+049400             DISPLAY "ACCOUNT ID NOT FOUND ON ACCOUNT-MASTER."
+049500             GO TO 4500-UPDATE-ACCOUNT-EXIT
+049600     END-READ
+049700
+049800     MOVE ACCOUNT-RECORD TO WS-BEFORE-IMAGE
+049900
+050000     DISPLAY "WHICH FIELD DO YOU WANT TO CHANGE?"
+050100     DISPLAY "1. ACCOUNT NAME"
+050200     DISPLAY "2. ACCOUNT TYPE"
+050300     DISPLAY "3. ACCOUNT STATUS"
+050400     DISPLAY "4. ACCOUNT BALANCE"
+050500     DISPLAY "5. CANCEL"
+050600     ACCEPT WS-UPDATE-FIELD-CHOICE
+050700
+050800     EVALUATE WS-UPDATE-FIELD-CHOICE
+050900         WHEN 1
+051000             DISPLAY "ENTER NEW ACCOUNT NAME: "
+051100             ACCEPT ACCOUNT-NAME OF ACCOUNT-RECORD
+051200         WHEN 2
+051300             PERFORM 3100-GET-ACCOUNT-TYPE
+051400                 THRU 3100-GET-ACCOUNT-TYPE-EXIT
+051500         WHEN 3
+051600             PERFORM 3200-GET-ACCOUNT-STATUS
+051700                 THRU 3200-GET-ACCOUNT-STATUS-EXIT
+051800         WHEN 4
+051900             PERFORM 3300-GET-ACCOUNT-BALANCE
+052000                 THRU 3300-GET-ACCOUNT-BALANCE-EXIT
+052100         WHEN 5
+052200             DISPLAY "UPDATE CANCELLED."
+052300             GO TO 4500-UPDATE-ACCOUNT-EXIT
+052400         WHEN OTHER
+052500             DISPLAY "INVALID CHOICE - NO CHANGE MADE."
+052600             GO TO 4500-UPDATE-ACCOUNT-EXIT
+052700     END-EVALUATE
+052800
+052900     REWRITE ACCOUNT-RECORD
+053000         INVALID KEY
+053100             DISPLAY "ACCOUNT COULD NOT BE UPDATED, STATUS="
+053200                 ACCT-MASTER-STATUS
+053300         NOT INVALID KEY
+053400             DISPLAY "ACCOUNT SUCCESSFULLY UPDATED."
+053500             MOVE ACCOUNT-RECORD TO WS-AFTER-IMAGE
+053600             MOVE "UPDATE"       TO WS-AUDIT-ACTION
+053700             PERFORM 6000-WRITE-AUDIT-RECORD
+053800                 THRU 6000-WRITE-AUDIT-RECORD-EXIT
+053900     END-REWRITE.
+054000 4500-UPDATE-ACCOUNT-EXIT.
+054100     EXIT.
+054200
+054300******************************************************************
+054400*    4800-POST-TRANSACTION-ITEM - ACCEPT ONE TRANSACTION FROM    *
+054500*    THE OPERATOR AND APPLY IT VIA THE SHARED POSTING LOGIC.     *
+054600******************************************************************
+054700 4800-POST-TRANSACTION-ITEM.
+054800     DISPLAY " "
+054900     DISPLAY "------ POST A TRANSACTION ------"
+055000     DISPLAY "ENTER TRANSACTION ID: "
+055100     ACCEPT TRANSACTION-ID
+055200     DISPLAY "ENTER ACCOUNT ID TO POST AGAINST: "
+055300     ACCEPT TRANSACTION-ACCOUNT-ID
+055400     DISPLAY "ENTER TRANSACTION TYPE (DEBIT/CREDIT): "
+055500     ACCEPT TRANSACTION-TYPE
+055600     INSPECT TRANSACTION-TYPE CONVERTING
+055700         "abcdefghijklmnopqrstuvwxyz" TO
+055800         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+055900     DISPLAY "ENTER TRANSACTION AMOUNT: "
+056000     ACCEPT TRANSACTION-AMOUNT
+056100     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+056200     MOVE WS-CURRENT-DATE TO TRANSACTION-DATE
+056300
+056400     PERFORM 5000-POST-TRANSACTION THRU 5000-POST-TRANSACTION-EXIT
+056500
+056600     IF PT-POSTED-OK
+056700         DISPLAY "TRANSACTION POSTED. NEW BALANCE: "
+056800             ACCOUNT-BALANCE OF ACCOUNT-RECORD
+056900         DISPLAY "TOTAL NUMBER OF TRANSACTIONS: "
+056950             NUM-OF-TRANSACTIONS
+057000     ELSE
+057100         DISPLAY "TRANSACTION REJECTED - " PT-REJECT-REASON
+057200     END-IF.
+057300 4800-POST-TRANSACTION-ITEM-EXIT.
+057400     EXIT.
+057500
+057600 COPY PostLogic.
+057700
+057800******************************************************************
+057900*    6000-WRITE-AUDIT-RECORD - APPEND ONE BEFORE/AFTER IMAGE TO  *
+058000*    THE AUDIT-LOG FOR THE ACCOUNT CURRENTLY IN ACCOUNT-RECORD.  *
+058100******************************************************************
+058200 6000-WRITE-AUDIT-RECORD.
+058300     MOVE ACCOUNT-ID OF ACCOUNT-RECORD TO AUDIT-ACCOUNT-ID
+058400     MOVE WS-AUDIT-ACTION               TO AUDIT-ACTION-CODE
+058500     MOVE WS-BEFORE-IMAGE               TO AUDIT-BEFORE-IMAGE
+058600     MOVE WS-AFTER-IMAGE                TO AUDIT-AFTER-IMAGE
+058700     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+058800     ACCEPT AUDIT-TIME FROM TIME
+058900     WRITE AUDIT-RECORD
+059000     IF NOT AUDIT-LOG-OK
+059100         DISPLAY "WARNING - AUDIT RECORD NOT WRITTEN, STATUS="
+059200             AUDIT-LOG-STATUS
+059300     END-IF.
+059400 6000-WRITE-AUDIT-RECORD-EXIT.
+059500     EXIT.
+059600
+059700******************************************************************
+059800*    9999-TERMINATE - CLOSE ALL FILES BEFORE STOP RUN.           *
+059900******************************************************************
+060000 9999-TERMINATE.
+060100     CLOSE ACCOUNT-MASTER
+060200     CLOSE AUDIT-LOG.
+060300 9999-TERMINATE-EXIT.
+060400     EXIT.
