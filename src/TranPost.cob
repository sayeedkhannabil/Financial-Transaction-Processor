@@ -0,0 +1,338 @@
+000100******************************************************************
+000200 IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 PROGRAM-ID.     TRANPOST.
+000500 AUTHOR.         R. OKONKWO-BATES.
+000600 INSTALLATION.   RETAIL BANKING SYSTEMS.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.
+000900*-----------------------------------------------------------------
+001000* MODIFICATION HISTORY
+001100*-----------------------------------------------------------------
+001200* 2026-08-09  ROB  ORIGINAL - NIGHTLY BATCH TRANSACTION POSTING,
+001300*                  READS TRANFILE SEQUENTIALLY AND POSTS EACH
+001400*                  TRANSACTION AGAINST ACCOUNT-MASTER VIA THE
+001500*                  SHARED POSTLOGIC COPYBOOK. PRINTS A CONTROL
+001600*                  TOTAL SUMMARY AT END OF RUN.
+001700* 2026-08-09  ROB  ADDED CHECKPOINT/RESTART SUPPORT - WRITES A
+001800*                  CHECKPOINT RECORD EVERY WS-CHECKPOINT-INTERVAL
+001900*                  TRANSACTIONS AND, ON A RESTART RUN, SKIPS
+002000*                  EVERY TRANSACTION UP TO AND INCLUDING THE
+002100*                  LAST SEQUENCE NUMBER CHECKPOINTED SO A RERUN
+002200*                  AFTER AN ABEND DOES NOT DOUBLE-POST.
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS ACCOUNT-ID OF ACCOUNT-RECORD
+003100         FILE STATUS IS ACCT-MASTER-STATUS.
+003200
+003300     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS TRAN-FILE-STATUS.
+003600
+003700     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS CKPT-FILE-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  ACCOUNT-MASTER
+004400     LABEL RECORDS ARE STANDARD.
+004500 COPY AccountRecord.
+004600
+004700 FD  TRANSACTION-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900 COPY TransactionRecord.
+005000
+005100 FD  CHECKPOINT-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300 COPY CheckpointRecord.
+005400
+005500 WORKING-STORAGE SECTION.
+005600 COPY PostFlags.
+005700
+005800******************************************************************
+005900*    CONTROL TOTALS                                              *
+006000******************************************************************
+006100 01  NUM-OF-TRANSACTIONS             PIC 9(08) VALUE 0.
+006200 01  WS-RECORDS-READ                 PIC 9(08) VALUE 0.
+006300 01  WS-RECORDS-POSTED               PIC 9(08) VALUE 0.
+006400 01  WS-RECORDS-REJECTED             PIC 9(08) VALUE 0.
+006500
+006600******************************************************************
+006700*    FILE STATUS                                                 *
+006800******************************************************************
+006900 01  ACCT-MASTER-STATUS              PIC X(02) VALUE "00".
+007000     88  ACCT-MASTER-OK              VALUE "00".
+007100     88  ACCT-MASTER-NOT-OPEN        VALUE "35".
+007200
+007300 01  TRAN-FILE-STATUS                PIC X(02) VALUE "00".
+007400     88  TRAN-FILE-OK                VALUE "00".
+007500
+007600 01  CKPT-FILE-STATUS                PIC X(02) VALUE "00".
+007700     88  CKPT-FILE-OK                VALUE "00".
+007800
+007900******************************************************************
+008000*    CHECKPOINT / RESTART WORKING STORAGE                        *
+008100******************************************************************
+008200 01  WS-CHECKPOINT-INTERVAL          PIC 9(04) VALUE 1000.
+008300 01  WS-LAST-CHECKPOINT-SEQ          PIC 9(08) VALUE 0.
+008350 01  WS-LAST-CHECKPOINT-DATE         PIC 9(08) VALUE 0.
+008400 01  WS-CKPT-DIVIDE-QUOTIENT         PIC 9(08) COMP.
+008500 01  WS-CKPT-DIVIDE-REMAINDER        PIC 9(04) COMP.
+008600
+008700 01  WS-RESTART-SWITCH               PIC X(01) VALUE "N".
+008800     88  WS-RESTART-REQUESTED        VALUE "Y".
+008900     88  WS-NORMAL-START             VALUE "N".
+008950
+008960 01  WS-ENTRY-SWITCH                 PIC X(01) VALUE "N".
+008970     88  WS-VALID-ENTRY              VALUE "Y".
+008980     88  WS-INVALID-ENTRY            VALUE "N".
+009000
+009100 01  WS-CKPT-EOF-SWITCH              PIC X(01) VALUE "N".
+009200     88  WS-AT-END-OF-CKPT-FILE      VALUE "Y".
+009300     88  WS-NOT-AT-END-OF-CKPT-FILE  VALUE "N".
+009400
+009500 01  WS-TRAN-EOF-SWITCH              PIC X(01) VALUE "N".
+009600     88  WS-END-OF-TRAN-FILE         VALUE "Y".
+009700     88  WS-NOT-END-OF-TRAN-FILE     VALUE "N".
+009800
+009900 01  WS-CURRENT-DATE                 PIC 9(08).
+010000
+010100******************************************************************
+010200 PROCEDURE DIVISION.
+010300******************************************************************
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+010600     PERFORM 2000-PROCESS-ONE-TRANSACTION
+010700         THRU 2000-PROCESS-ONE-TRANSACTION-EXIT
+010800         UNTIL WS-END-OF-TRAN-FILE
+010900     PERFORM 8000-PRINT-CONTROL-TOTALS
+011000         THRU 8000-PRINT-CONTROL-TOTALS-EXIT
+011100     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT
+011200     STOP RUN.
+011300
+011400******************************************************************
+011500*    1000-INITIALIZE - OPEN FILES, LOAD THE LAST CHECKPOINT ON   *
+011600*    A RESTART RUN, AND PRIME THE FIRST TRANSACTION READ.        *
+011700******************************************************************
+011800 1000-INITIALIZE.
+011900     DISPLAY "------ NIGHTLY TRANSACTION POSTING RUN ------"
+011950     PERFORM 1010-GET-RESTART-OPTION
+011960         THRU 1010-GET-RESTART-OPTION-EXIT
+011970
+011980     IF WS-RESTART-REQUESTED
+011990         DISPLAY "MODE SELECTED: RESTART FROM LAST CHECKPOINT."
+012000     ELSE
+012010         DISPLAY "MODE SELECTED: NORMAL START."
+012020     END-IF
+012100
+012300     OPEN I-O ACCOUNT-MASTER
+012400     IF ACCT-MASTER-NOT-OPEN
+012500         OPEN OUTPUT ACCOUNT-MASTER
+012600         CLOSE ACCOUNT-MASTER
+012700         OPEN I-O ACCOUNT-MASTER
+012800     END-IF
+012850     IF NOT ACCT-MASTER-OK
+012860         DISPLAY "UNABLE TO OPEN ACCOUNT-MASTER, STATUS="
+012870             ACCT-MASTER-STATUS
+012880         CLOSE ACCOUNT-MASTER
+012890         STOP RUN
+012900     END-IF
+013000     OPEN INPUT TRANSACTION-FILE
+013050     IF NOT TRAN-FILE-OK
+013060         DISPLAY "UNABLE TO OPEN TRANFILE - STATUS="
+013070             TRAN-FILE-STATUS
+013080         CLOSE ACCOUNT-MASTER
+013090         STOP RUN
+013100     END-IF
+013150
+013160     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+013200     IF WS-RESTART-REQUESTED
+013300         PERFORM 1100-READ-LAST-CHECKPOINT
+013400             THRU 1100-READ-LAST-CHECKPOINT-EXIT
+013500     END-IF
+013600
+013700     OPEN EXTEND CHECKPOINT-FILE
+013800     IF NOT CKPT-FILE-OK
+013900         OPEN OUTPUT CHECKPOINT-FILE
+014000         CLOSE CHECKPOINT-FILE
+014100         OPEN EXTEND CHECKPOINT-FILE
+014200     END-IF
+014300
+014450     PERFORM 2100-READ-TRANSACTION
+014470         THRU 2100-READ-TRANSACTION-EXIT.
+014600 1000-INITIALIZE-EXIT.
+014700     EXIT.
+014800
+014810******************************************************************
+014820*    1010-GET-RESTART-OPTION - ACCEPT AND EDIT THE RESTART       *
+014830*    SWITCH, RE-PROMPTING UNTIL THE OPERATOR ENTERS Y OR N.      *
+014840******************************************************************
+014850 1010-GET-RESTART-OPTION.
+014860     SET WS-INVALID-ENTRY TO TRUE
+014870     PERFORM 1020-PROMPT-RESTART-OPTION
+014880         THRU 1020-PROMPT-RESTART-OPTION-EXIT
+014890         UNTIL WS-VALID-ENTRY.
+014900 1010-GET-RESTART-OPTION-EXIT.
+014910     EXIT.
+014920
+014930 1020-PROMPT-RESTART-OPTION.
+014940     DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)? "
+014950     ACCEPT WS-RESTART-SWITCH
+014960     INSPECT WS-RESTART-SWITCH CONVERTING
+014970         "abcdefghijklmnopqrstuvwxyz" TO
+014980         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+014990     EVALUATE WS-RESTART-SWITCH
+015000         WHEN "Y"
+015010             SET WS-VALID-ENTRY TO TRUE
+015020         WHEN "N"
+015030             SET WS-VALID-ENTRY TO TRUE
+015040         WHEN OTHER
+015050             DISPLAY "INVALID ENTRY - MUST BE Y OR N."
+015060             SET WS-INVALID-ENTRY TO TRUE
+015070     END-EVALUATE.
+015080 1020-PROMPT-RESTART-OPTION-EXIT.
+015090     EXIT.
+015100
+015110******************************************************************
+015120*    1100-READ-LAST-CHECKPOINT - READ CHECKPOINT-FILE TO END;    *
+015130*    THE LAST RECORD WRITTEN IS THE MOST RECENT CHECKPOINT.      *
+015140******************************************************************
+015300 1100-READ-LAST-CHECKPOINT.
+015400     OPEN INPUT CHECKPOINT-FILE
+015500     IF CKPT-FILE-OK
+015600         PERFORM 1110-READ-CHECKPOINT-RECORD
+015700             THRU 1110-READ-CHECKPOINT-RECORD-EXIT
+015800             UNTIL WS-AT-END-OF-CKPT-FILE
+015900         CLOSE CHECKPOINT-FILE
+015950         IF WS-LAST-CHECKPOINT-SEQ = 0
+015960             DISPLAY "NO CHECKPOINT RECORD FOUND - STARTING "
+015970                 "FROM TOP."
+015980         ELSE
+015990             IF WS-LAST-CHECKPOINT-DATE NOT = WS-CURRENT-DATE
+016000                 DISPLAY "** CHECKPOINT IS FROM A PRIOR RUN "
+016010                     "DATE (" WS-LAST-CHECKPOINT-DATE
+016020                     ") - REFUSING TO RESTART AGAINST TODAY'S "
+016030                     "TRANSACTION FILE **"
+016035                 CLOSE ACCOUNT-MASTER TRANSACTION-FILE
+016040                 STOP RUN
+016050             END-IF
+016060             DISPLAY "RESTARTING AFTER TRANSACTION SEQUENCE "
+016100                 WS-LAST-CHECKPOINT-SEQ
+016110         END-IF
+016200     ELSE
+016300         DISPLAY "NO CHECKPOINT FILE FOUND - STARTING FROM TOP."
+016400     END-IF.
+016500 1100-READ-LAST-CHECKPOINT-EXIT.
+016600     EXIT.
+016700
+016800 1110-READ-CHECKPOINT-RECORD.
+016900     READ CHECKPOINT-FILE
+017000         AT END
+017100             SET WS-AT-END-OF-CKPT-FILE TO TRUE
+017200         NOT AT END
+017300             MOVE CKPT-LAST-SEQUENCE-POSTED
+017400                 TO WS-LAST-CHECKPOINT-SEQ
+017420             MOVE CKPT-RUN-DATE TO WS-LAST-CHECKPOINT-DATE
+017500             MOVE CKPT-NUM-OF-TRANSACTIONS TO NUM-OF-TRANSACTIONS
+017600     END-READ.
+017700 1110-READ-CHECKPOINT-RECORD-EXIT.
+017800     EXIT.
+017900
+018000******************************************************************
+018100*    2000-PROCESS-ONE-TRANSACTION - POST (OR SKIP, ON RESTART)   *
+018200*    THE CURRENT TRANSACTION, CHECKPOINT IF DUE, AND READ NEXT.  *
+018300******************************************************************
+018400 2000-PROCESS-ONE-TRANSACTION.
+018600     IF TRANSACTION-SEQUENCE-NUMBER <= WS-LAST-CHECKPOINT-SEQ
+018700         CONTINUE
+018800     ELSE
+018850         ADD 1 TO WS-RECORDS-READ
+018900         PERFORM 5000-POST-TRANSACTION
+018950             THRU 5000-POST-TRANSACTION-EXIT
+019000         IF PT-POSTED-OK
+019100             ADD 1 TO WS-RECORDS-POSTED
+019200             MOVE TRANSACTION-SEQUENCE-NUMBER
+019300                 TO WS-LAST-CHECKPOINT-SEQ
+019400         ELSE
+019500             ADD 1 TO WS-RECORDS-REJECTED
+019600             DISPLAY "TRANSACTION REJECTED: " TRANSACTION-ID
+019700                 " - " PT-REJECT-REASON
+019800         END-IF
+019900         PERFORM 7000-TAKE-CHECKPOINT-IF-DUE
+020000             THRU 7000-TAKE-CHECKPOINT-IF-DUE-EXIT
+021000     END-IF
+021050     PERFORM 2100-READ-TRANSACTION
+021070         THRU 2100-READ-TRANSACTION-EXIT.
+021200 2000-PROCESS-ONE-TRANSACTION-EXIT.
+021300     EXIT.
+021400
+021500 2100-READ-TRANSACTION.
+021600     READ TRANSACTION-FILE
+021700         AT END
+021800             SET WS-END-OF-TRAN-FILE TO TRUE
+021900     END-READ.
+022000 2100-READ-TRANSACTION-EXIT.
+022100     EXIT.
+022150
+022160 COPY PostLogic.
+022200
+022300******************************************************************
+022400*    7000-TAKE-CHECKPOINT-IF-DUE - EVERY WS-CHECKPOINT-INTERVAL  *
+022500*    TRANSACTIONS READ, WRITE A NEW CHECKPOINT RECORD.           *
+022600******************************************************************
+022700 7000-TAKE-CHECKPOINT-IF-DUE.
+022800     DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+022900         GIVING WS-CKPT-DIVIDE-QUOTIENT
+023000         REMAINDER WS-CKPT-DIVIDE-REMAINDER
+023100     IF WS-CKPT-DIVIDE-REMAINDER = 0
+023200         PERFORM 7100-WRITE-CHECKPOINT-RECORD
+023300             THRU 7100-WRITE-CHECKPOINT-RECORD-EXIT
+023400     END-IF.
+023500 7000-TAKE-CHECKPOINT-IF-DUE-EXIT.
+023600     EXIT.
+023700
+023800 7100-WRITE-CHECKPOINT-RECORD.
+023900     MOVE WS-LAST-CHECKPOINT-SEQ  TO CKPT-LAST-SEQUENCE-POSTED
+024000     MOVE NUM-OF-TRANSACTIONS     TO CKPT-NUM-OF-TRANSACTIONS
+024100     MOVE WS-CURRENT-DATE         TO CKPT-RUN-DATE
+024200     WRITE CHECKPOINT-RECORD
+024300     IF NOT CKPT-FILE-OK
+024400         DISPLAY "WARNING - CHECKPOINT NOT WRITTEN, STATUS="
+024500             CKPT-FILE-STATUS
+024600     END-IF.
+024700 7100-WRITE-CHECKPOINT-RECORD-EXIT.
+024800     EXIT.
+024900
+025200******************************************************************
+025300*    8000-PRINT-CONTROL-TOTALS - RECONCILIATION SUMMARY.         *
+025400******************************************************************
+025500 8000-PRINT-CONTROL-TOTALS.
+025600     DISPLAY " "
+025700     DISPLAY "------ CONTROL TOTAL SUMMARY ------"
+025800     DISPLAY "RECORDS READ ..........: " WS-RECORDS-READ
+025900     DISPLAY "RECORDS POSTED ........: " WS-RECORDS-POSTED
+026000     DISPLAY "RECORDS REJECTED ......: " WS-RECORDS-REJECTED
+026100     DISPLAY "NUM-OF-TRANSACTIONS ...: " NUM-OF-TRANSACTIONS
+026200     IF WS-RECORDS-POSTED + WS-RECORDS-REJECTED
+026250         NOT = WS-RECORDS-READ
+026300         DISPLAY "** OUT OF BALANCE - READ DOES NOT EQUAL "
+026400             "POSTED PLUS REJECTED **"
+026500     END-IF.
+026600 8000-PRINT-CONTROL-TOTALS-EXIT.
+026700     EXIT.
+026800
+026900******************************************************************
+027000*    9999-TERMINATE - CLOSE ALL FILES BEFORE STOP RUN.           *
+027100******************************************************************
+027200 9999-TERMINATE.
+027300     CLOSE ACCOUNT-MASTER
+027400     CLOSE TRANSACTION-FILE
+027500     CLOSE CHECKPOINT-FILE.
+027600 9999-TERMINATE-EXIT.
+027700     EXIT.
