@@ -0,0 +1,142 @@
+000100******************************************************************
+000200 IDENTIFICATION DIVISION.
+000300******************************************************************
+000400 PROGRAM-ID.     GLEXTRCT.
+000500 AUTHOR.         R. OKONKWO-BATES.
+000600 INSTALLATION.   RETAIL BANKING SYSTEMS.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.
+000900*-----------------------------------------------------------------
+001000* MODIFICATION HISTORY
+001100*-----------------------------------------------------------------
+001200* 2026-08-09  ROB  ORIGINAL - END-OF-DAY GENERAL LEDGER EXTRACT.
+001300*                  READS ACCOUNT-MASTER AND WRITES ONE FIXED-
+001400*                  FORMAT GL-EXTRACT-RECORD PER ACTIVE ACCOUNT
+001500*                  FOR PICKUP BY THE GL NIGHTLY LOAD.
+001600******************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS SEQUENTIAL
+002300         RECORD KEY IS ACCOUNT-ID OF ACCOUNT-RECORD
+002400         FILE STATUS IS ACCT-MASTER-STATUS.
+002500
+002600     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS GL-EXTRACT-STATUS.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  ACCOUNT-MASTER
+003300     LABEL RECORDS ARE STANDARD.
+003400 COPY AccountRecord.
+003500
+003600 FD  GL-EXTRACT-FILE
+003700     LABEL RECORDS ARE STANDARD.
+003800 COPY GLExtractRecord.
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  ACCT-MASTER-STATUS              PIC X(02) VALUE "00".
+004200     88  ACCT-MASTER-OK              VALUE "00".
+004300
+004400 01  GL-EXTRACT-STATUS               PIC X(02) VALUE "00".
+004500     88  GL-EXTRACT-OK               VALUE "00".
+004600
+004700 01  WS-ACCTMSTR-EOF-SWITCH          PIC X(01) VALUE "N".
+004800     88  WS-END-OF-ACCOUNT-MASTER    VALUE "Y".
+004900
+005000 01  WS-AS-OF-DATE                   PIC 9(08).
+005100 01  WS-ACCOUNTS-EXTRACTED           PIC 9(08) VALUE 0.
+005200 01  WS-ACCOUNTS-SKIPPED             PIC 9(08) VALUE 0.
+005300
+005400******************************************************************
+005500 PROCEDURE DIVISION.
+005600******************************************************************
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+005900     PERFORM 2000-PROCESS-ONE-ACCOUNT
+006000         THRU 2000-PROCESS-ONE-ACCOUNT-EXIT
+006100         UNTIL WS-END-OF-ACCOUNT-MASTER
+006200     PERFORM 8000-PRINT-SUMMARY THRU 8000-PRINT-SUMMARY-EXIT
+006300     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT
+006400     STOP RUN.
+006500
+006600******************************************************************
+006700*    1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ.      *
+006800******************************************************************
+006900 1000-INITIALIZE.
+007000     DISPLAY "------ END-OF-DAY GL EXTRACT ------"
+007100     OPEN INPUT ACCOUNT-MASTER
+007150     OPEN OUTPUT GL-EXTRACT-FILE
+007200     ACCEPT WS-AS-OF-DATE FROM DATE YYYYMMDD
+007250     IF NOT ACCT-MASTER-OK
+007260         DISPLAY "NO ACCOUNTS ON FILE."
+007270         SET WS-END-OF-ACCOUNT-MASTER TO TRUE
+007280     ELSE
+007300         PERFORM 2100-READ-ACCOUNT-MASTER
+007400             THRU 2100-READ-ACCOUNT-MASTER-EXIT
+007450     END-IF.
+007600 1000-INITIALIZE-EXIT.
+007700     EXIT.
+007800
+007900******************************************************************
+008000*    2000-PROCESS-ONE-ACCOUNT - EXTRACT ONLY ACTIVE ACCOUNTS.    *
+008100******************************************************************
+008200 2000-PROCESS-ONE-ACCOUNT.
+008300     IF ACCOUNT-STATUS OF ACCOUNT-RECORD = "ACTIVE"
+008400         PERFORM 2200-WRITE-GL-RECORD
+008500             THRU 2200-WRITE-GL-RECORD-EXIT
+008600     ELSE
+008700         ADD 1 TO WS-ACCOUNTS-SKIPPED
+008800     END-IF
+008900     PERFORM 2100-READ-ACCOUNT-MASTER
+009000         THRU 2100-READ-ACCOUNT-MASTER-EXIT.
+009100 2000-PROCESS-ONE-ACCOUNT-EXIT.
+009200     EXIT.
+009300
+009400 2100-READ-ACCOUNT-MASTER.
+009500     READ ACCOUNT-MASTER NEXT
+009600         AT END
+009700             SET WS-END-OF-ACCOUNT-MASTER TO TRUE
+009800     END-READ.
+009900 2100-READ-ACCOUNT-MASTER-EXIT.
+010000     EXIT.
+010100
+010200 2200-WRITE-GL-RECORD.
+010300     MOVE ACCOUNT-ID OF ACCOUNT-RECORD      TO GL-ACCOUNT-ID
+010400     MOVE ACCOUNT-TYPE OF ACCOUNT-RECORD    TO GL-ACCOUNT-TYPE
+010500     MOVE ACCOUNT-BALANCE OF ACCOUNT-RECORD TO GL-ACCOUNT-BALANCE
+010600     MOVE WS-AS-OF-DATE                     TO GL-AS-OF-DATE
+010700     WRITE GL-EXTRACT-RECORD
+010800     IF GL-EXTRACT-OK
+010900         ADD 1 TO WS-ACCOUNTS-EXTRACTED
+011000     ELSE
+011100         DISPLAY "WARNING - GL RECORD NOT WRITTEN FOR ACCOUNT "
+011200             ACCOUNT-ID OF ACCOUNT-RECORD ", STATUS="
+011300             GL-EXTRACT-STATUS
+011400     END-IF.
+011500 2200-WRITE-GL-RECORD-EXIT.
+011600     EXIT.
+011700
+011800******************************************************************
+011900*    8000-PRINT-SUMMARY - RECONCILIATION COUNTS FOR THE RUN.     *
+012000******************************************************************
+012100 8000-PRINT-SUMMARY.
+012200     DISPLAY " "
+012300     DISPLAY "ACCOUNTS EXTRACTED (ACTIVE): "
+012320         WS-ACCOUNTS-EXTRACTED
+012400     DISPLAY "ACCOUNTS SKIPPED (NOT ACTIVE): "
+012420         WS-ACCOUNTS-SKIPPED.
+012500 8000-PRINT-SUMMARY-EXIT.
+012600     EXIT.
+012700
+012800******************************************************************
+012900*    9999-TERMINATE - CLOSE ALL FILES BEFORE STOP RUN.           *
+013000******************************************************************
+013100 9999-TERMINATE.
+013200     CLOSE ACCOUNT-MASTER
+013300     CLOSE GL-EXTRACT-FILE.
+013400 9999-TERMINATE-EXIT.
+013500     EXIT.
