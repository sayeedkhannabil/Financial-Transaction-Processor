@@ -0,0 +1,10 @@
+//ACCTLIST JOB  (ACCTG),'DAILY TRIAL BALANCE',CLASS=A,MSGCLASS=X
+//*---------------------------------------------------------------
+//* DAILY ACCOUNT LISTING / TRIAL BALANCE.  RUN EACH MORNING
+//* BEFORE THE NIGHTLY TRANSACTION-POSTING RUN'S OUTPUT IS HANDED
+//* TO ACCOUNTING.  SORTWK01 IS A SCRATCH DATASET FOR THE SORT.
+//*---------------------------------------------------------------
+//STEP010  EXEC PGM=ACCTLIST
+//ACCTMSTR DD   DSN=PROD.FINSYS.ACCTMSTR,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD   SYSOUT=*
