@@ -0,0 +1,15 @@
+//TRANPOST JOB  (ACCTG),'NIGHTLY TRAN POST',CLASS=A,MSGCLASS=X
+//*---------------------------------------------------------------
+//* NIGHTLY TRANSACTION-POSTING RUN.
+//* POSTS ONE DAY'S TRANSACTION FILE AGAINST ACCOUNT-MASTER AND
+//* PRINTS A CONTROL TOTAL SUMMARY.  SYSIN CARD 1 IS "Y" TO RESTART
+//* FROM THE LAST CHECKPOINT OR "N" FOR A NORMAL FROM-THE-TOP RUN.
+//*---------------------------------------------------------------
+//STEP010  EXEC PGM=TRANPOST
+//ACCTMSTR DD   DSN=PROD.FINSYS.ACCTMSTR,DISP=SHR
+//TRANFILE DD   DSN=PROD.FINSYS.TRANFILE.DAILY,DISP=SHR
+//CKPTFILE DD   DSN=PROD.FINSYS.TRANPOST.CKPT,DISP=(MOD,CATLG,KEEP)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+N
+/*
