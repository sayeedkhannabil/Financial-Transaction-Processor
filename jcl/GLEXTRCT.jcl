@@ -0,0 +1,11 @@
+//GLEXTRCT JOB  (ACCTG),'GL EXTRACT',CLASS=A,MSGCLASS=X
+//*---------------------------------------------------------------
+//* END-OF-DAY GENERAL LEDGER EXTRACT.  RUN AFTER THE NIGHTLY
+//* TRANSACTION-POSTING RUN SO THE EXTRACT REFLECTS THAT DAY'S
+//* POSTINGS.  GLEXTRCT IS PICKED UP BY THE GL NIGHTLY LOAD.
+//*---------------------------------------------------------------
+//STEP010  EXEC PGM=GLEXTRCT
+//ACCTMSTR DD   DSN=PROD.FINSYS.ACCTMSTR,DISP=SHR
+//GLEXTRCT DD   DSN=PROD.FINSYS.GLEXTRCT.DAILY,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
