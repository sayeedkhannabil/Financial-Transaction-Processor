@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    TRANSACTIONRECORD - TRANSACTION RECORD LAYOUT               *
+000300*    USED AS THE FD RECORD FOR THE BATCH TRANSACTION INPUT FILE  *
+000400*    AND AS THE WORKING-STORAGE TRANSACTION BUFFER PASSED TO     *
+000500*    THE SHARED POSTING LOGIC (SEE POSTLOGIC COPYBOOK).          *
+000600******************************************************************
+000700 01  TRANSACTION-RECORD.
+000800     05  TRANSACTION-ID              PIC X(10).
+000900     05  TRANSACTION-ACCOUNT-ID      PIC X(10).
+001000     05  TRANSACTION-TYPE            PIC X(06).
+001100         88  TRANSACTION-IS-DEBIT    VALUE "DEBIT ".
+001200         88  TRANSACTION-IS-CREDIT   VALUE "CREDIT".
+001300     05  TRANSACTION-AMOUNT          PIC S9(9)V99 COMP-3.
+001400     05  TRANSACTION-DATE            PIC 9(08).
+001500     05  TRANSACTION-SEQUENCE-NUMBER PIC 9(08).
+001600     05  FILLER                      PIC X(10).
