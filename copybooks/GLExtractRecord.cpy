@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    GLEXTRACTRECORD - END-OF-DAY GENERAL LEDGER INTERFACE       *
+000300*    RECORD.  FIXED-FORMAT RECORD WRITTEN TO THE GL EXTRACT      *
+000400*    FILE FOR EVERY ACTIVE ACCOUNT-MASTER RECORD, ONE PER        *
+000500*    ACCOUNT, FOR PICKUP BY THE GENERAL LEDGER NIGHTLY LOAD.     *
+000600******************************************************************
+000700 01  GL-EXTRACT-RECORD.
+000800     05  GL-ACCOUNT-ID               PIC X(10).
+000900     05  GL-ACCOUNT-TYPE             PIC X(10).
+001000     05  GL-ACCOUNT-BALANCE          PIC S9(9)V99.
+001100     05  GL-AS-OF-DATE               PIC 9(08).
+001200     05  FILLER                      PIC X(10).
