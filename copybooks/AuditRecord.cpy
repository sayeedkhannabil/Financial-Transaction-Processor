@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    AUDITRECORD - ACCOUNT AUDIT TRAIL RECORD LAYOUT             *
+000300*    APPENDED TO THE AUDIT-LOG FILE EVERY TIME AN ACCOUNT IS     *
+000400*    CREATED OR MAINTAINED.  BEFORE/AFTER-IMAGE FIELDS ARE       *
+000500*    SIZED TO HOLD A FULL ACCOUNT-RECORD (SEE ACCOUNTRECORD).    *
+000600******************************************************************
+000700 01  AUDIT-RECORD.
+000800     05  AUDIT-ACCOUNT-ID            PIC X(10).
+000900     05  AUDIT-ACTION-CODE           PIC X(10).
+001000         88  AUDIT-ACTION-IS-CREATE  VALUE "CREATE".
+001100         88  AUDIT-ACTION-IS-UPDATE  VALUE "UPDATE".
+001200     05  AUDIT-DATE                  PIC 9(08).
+001300     05  AUDIT-TIME                  PIC 9(08).
+001400     05  AUDIT-BEFORE-IMAGE          PIC X(95).
+001500     05  AUDIT-AFTER-IMAGE           PIC X(95).
+001600     05  FILLER                      PIC X(10).
