@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*    POSTFLAGS - WORKING-STORAGE CONTROLS FOR THE SHARED         *
+000300*    TRANSACTION-POSTING LOGIC IN POSTLOGIC.  COPY THIS BLOCK    *
+000400*    INTO WORKING-STORAGE IN ANY PROGRAM THAT ALSO COPIES        *
+000500*    POSTLOGIC INTO ITS PROCEDURE DIVISION.                      *
+000600******************************************************************
+000700 01  PT-POSTING-CONTROL.
+000800     05  PT-POSTING-SWITCH           PIC X(01).
+000900         88  PT-POSTED-OK            VALUE "Y".
+001000         88  PT-POSTING-REJECTED     VALUE "N".
+001100     05  PT-REJECT-REASON            PIC X(40).
