@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    CHECKPOINTRECORD - RESTART CHECKPOINT RECORD LAYOUT         *
+000300*    WRITTEN BY THE BATCH TRANSACTION-POSTING PROGRAM EVERY      *
+000400*    CHECKPOINT INTERVAL SO A RESTART CAN RESUME AFTER THE LAST  *
+000500*    TRANSACTION SUCCESSFULLY POSTED RATHER THAN FROM THE TOP    *
+000600*    OF THE INPUT FILE.                                          *
+000700******************************************************************
+000800 01  CHECKPOINT-RECORD.
+000900     05  CKPT-LAST-SEQUENCE-POSTED   PIC 9(08).
+001000     05  CKPT-NUM-OF-TRANSACTIONS    PIC 9(08).
+001100     05  CKPT-RUN-DATE               PIC 9(08).
+001200     05  FILLER                      PIC X(10).
