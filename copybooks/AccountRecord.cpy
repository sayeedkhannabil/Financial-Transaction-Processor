@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    ACCOUNTRECORD - ACCOUNT MASTER RECORD LAYOUT                *
+000300*    USED AS THE FD RECORD FOR ACCOUNT-MASTER AND AS THE         *
+000400*    WORKING-STORAGE ACCOUNT BUFFER IN THE ONLINE AND BATCH      *
+000500*    PROGRAMS THAT CREATE, INQUIRE, UPDATE OR POST AGAINST IT.   *
+000600******************************************************************
+000700 01  ACCOUNT-RECORD.
+000800     05  ACCOUNT-ID                  PIC X(10).
+000900     05  ACCOUNT-NAME                PIC X(30).
+001000     05  ACCOUNT-TYPE                PIC X(10).
+001100     05  ACCOUNT-BALANCE             PIC S9(9)V99 COMP-3.
+001200     05  ACCOUNT-STATUS              PIC X(10).
+001300     05  ACCOUNT-CREATION-DATE       PIC 9(08).
+001400     05  ACCOUNT-OVERDRAFT-SW        PIC X(01).
+001500         88  ACCOUNT-OVERDRAFT-ALLOWED      VALUE "Y".
+001600         88  ACCOUNT-OVERDRAFT-NOT-ALLOWED  VALUE "N".
+001700     05  FILLER                      PIC X(10).
