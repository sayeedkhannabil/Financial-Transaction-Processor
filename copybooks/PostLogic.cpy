@@ -0,0 +1,74 @@
+000100******************************************************************
+000200*    POSTLOGIC - SHARED TRANSACTION-POSTING PARAGRAPHS           *
+000300*    COPY THIS BLOCK INTO THE PROCEDURE DIVISION OF ANY PROGRAM  *
+000400*    THAT POSTS TRANSACTIONS AGAINST ACCOUNT-MASTER - BOTH THE   *
+000500*    ONLINE MAINTENANCE PROGRAM AND THE NIGHTLY BATCH POSTING    *
+000600*    PROGRAM COPY THIS SAME LOGIC SO A TRANSACTION IS ALWAYS     *
+000700*    APPLIED THE SAME WAY REGARDLESS OF WHERE IT CAME FROM.      *
+000800*                                                                *
+000900*    CALLING PROGRAM MUST PROVIDE, BEFORE THIS COPY IS PERFORMED:*
+001000*      - ACCOUNT-MASTER OPEN I-O, RECORD KEY ACCOUNT-ID          *
+001100*      - ACCT-MASTER-STATUS / ACCT-MASTER-OK (COPY AccountMaster*
+001200*        FILE-CONTROL CONVENTIONS)                               *
+001300*      - TRANSACTION-RECORD POPULATED WITH THE TRANSACTION TO    *
+001400*        POST (COPY TransactionRecord)                           *
+001500*      - PT-POSTING-CONTROL WORKING-STORAGE (COPY PostFlags)     *
+001600*      - NUM-OF-TRANSACTIONS CONTROL TOTAL COUNTER               *
+001700*                                                                *
+001800*    ON RETURN, PT-POSTED-OK OR PT-POSTING-REJECTED TELLS THE    *
+001900*    CALLER WHAT HAPPENED; PT-REJECT-REASON IS SET ON REJECTION. *
+002000******************************************************************
+002100 5000-POST-TRANSACTION.
+002200     MOVE SPACES                    TO PT-REJECT-REASON
+002300     SET PT-POSTING-REJECTED        TO TRUE
+002400     MOVE TRANSACTION-ACCOUNT-ID
+002420         TO ACCOUNT-ID OF ACCOUNT-RECORD
+002500     READ ACCOUNT-MASTER
+002600         INVALID KEY
+002700             SET PT-POSTING-REJECTED TO TRUE
+002800             MOVE "ACCOUNT NOT FOUND ON ACCOUNT-MASTER"
+002900                                     TO PT-REJECT-REASON
+003000         NOT INVALID KEY
+003100             PERFORM 5100-APPLY-TRANSACTION
+003200                 THRU 5100-APPLY-TRANSACTION-EXIT
+003300     END-READ.
+003400 5000-POST-TRANSACTION-EXIT.
+003500     EXIT.
+003600
+003700 5100-APPLY-TRANSACTION.
+003800     EVALUATE TRUE
+003900         WHEN TRANSACTION-IS-DEBIT
+004000             IF (ACCOUNT-BALANCE - TRANSACTION-AMOUNT) < 0
+004100                 AND ACCOUNT-OVERDRAFT-NOT-ALLOWED
+004200                 SET PT-POSTING-REJECTED TO TRUE
+004300                 MOVE "INSUFFICIENT FUNDS - OVERDRAFT NOT ALLOWED"
+004400                                     TO PT-REJECT-REASON
+004500             ELSE
+004600                 SUBTRACT TRANSACTION-AMOUNT FROM ACCOUNT-BALANCE
+004700                 PERFORM 5200-REWRITE-ACCOUNT
+004800                     THRU 5200-REWRITE-ACCOUNT-EXIT
+004900             END-IF
+005000         WHEN TRANSACTION-IS-CREDIT
+005100             ADD TRANSACTION-AMOUNT  TO ACCOUNT-BALANCE
+005200             PERFORM 5200-REWRITE-ACCOUNT
+005300                 THRU 5200-REWRITE-ACCOUNT-EXIT
+005400         WHEN OTHER
+005500             SET PT-POSTING-REJECTED TO TRUE
+005600             MOVE "INVALID TRANSACTION TYPE"
+005700                                     TO PT-REJECT-REASON
+005800     END-EVALUATE.
+005900 5100-APPLY-TRANSACTION-EXIT.
+006000     EXIT.
+006100
+006200 5200-REWRITE-ACCOUNT.
+006300     REWRITE ACCOUNT-RECORD
+006400         INVALID KEY
+006500             SET PT-POSTING-REJECTED TO TRUE
+006600             MOVE "REWRITE OF ACCOUNT-MASTER FAILED"
+006700                                     TO PT-REJECT-REASON
+006800         NOT INVALID KEY
+006900             SET PT-POSTED-OK        TO TRUE
+007000             ADD 1                   TO NUM-OF-TRANSACTIONS
+007100     END-REWRITE.
+007200 5200-REWRITE-ACCOUNT-EXIT.
+007300     EXIT.
